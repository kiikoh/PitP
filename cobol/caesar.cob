@@ -1,72 +1,936 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CAESAR.
+       AUTHOR. D-W-HOLLOWAY.
+       INSTALLATION. DATA-PROCESSING-CENTER.
+       DATE-WRITTEN. 01/15/2024.
+       DATE-COMPILED.
+      *****************************************************
+      * MODIFICATION HISTORY                               *
+      * DATE      INIT  DESCRIPTION                        *
+      * 01/15/24  DWH   ORIGINAL CAESAR CIPHER DEMO         *
+      * 02/03/24  DWH   SHIFT NOW READ FROM CONTROL CARD,   *
+      *                 NO MORE RECOMPILE PER JOB           *
+      * 02/10/24  DWH   DRIVE ENCRYPT/DECRYPT FROM MSGIN/   *
+      *                 MSGOUT SEQUENTIAL FILES             *
+      * 02/10/24  DWH   WORK AREA WIDENED TO 200 CHARACTERS,*
+      *                 OVERSIZE RECORDS FLAGGED NOT CUT    *
+      * 02/17/24  DWH   LOWER CASE LETTERS NOW ROTATED AND  *
+      *                 ORIGINAL CASE PRESERVED             *
+      * 02/17/24  DWH   DIGITS AND BASIC PUNCTUATION NOW    *
+      *                 ROTATED WITHIN THEIR OWN RANGES     *
+      * 02/24/24  DWH   SOLVE NOW SCORES ALL 26 CANDIDATES  *
+      *                 AND LEADS WITH ITS BEST GUESS       *
+      * 03/02/24  DWH   ADDED VIGENERE KEYWORD CIPHER MODE  *
+      *                 SELECTABLE FROM THE CONTROL CARD    *
+      * 03/09/24  DWH   AUDIT RECORD WRITTEN FOR EVERY RUN  *
+      * 03/16/24  DWH   CHECKPOINT/RESTART FOR LONG RUNS     *
+      * 03/23/24  DWH   END OF RUN SUMMARY REPORT ADDED     *
+      *****************************************************
+
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "CTLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT INPUT-FILE ASSIGN TO "MSGIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+
+           SELECT OUTPUT-FILE ASSIGN TO "MSGOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "SUMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
        DATA DIVISION.
-       
+       FILE SECTION.
+
+      *****************************************************
+      * CONTROL CARD -- SHIFT KEY, MODE AND CIPHER FOR THE *
+      * RUN.  LETS OPERATIONS CHANGE THE KEY WITHOUT A     *
+      * RECOMPILE.                                         *
+      *****************************************************
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-RECORD.
+           05  CTL-SHIFT-KEY             PIC 99.
+           05  FILLER                    PIC X.
+           05  CTL-RUN-MODE              PIC X.
+           05  FILLER                    PIC X.
+           05  CTL-CIPHER-TYPE           PIC X.
+           05  FILLER                    PIC X.
+           05  CTL-VIGENERE-KEYWORD      PIC X(20).
+
+      *****************************************************
+      * ONE MESSAGE PER RECORD.  THE WORK AREA IS 200      *
+      * CHARACTERS; THE 201ST POSITION IS A TRIP WIRE THAT *
+      * CATCHES ANYTHING LONGER SO IT CAN BE FLAGGED        *
+      * INSTEAD OF SILENTLY CUT OFF.  THE RECORD ITSELF IS *
+      * SIZED WELL PAST THE TRIP WIRE SO A LONG PHYSICAL   *
+      * LINE IS STILL READ WHOLE IN ONE READ AND FLAGGED,  *
+      * RATHER THAN BEING SPLIT ACROSS TWO SHORTER READS   *
+      * AT THE RECORD BOUNDARY.                            *
+      *****************************************************
+       FD  INPUT-FILE
+           RECORDING MODE IS F.
+       01  INPUT-RECORD                  PIC X(2000).
+
+       FD  OUTPUT-FILE
+           RECORDING MODE IS F.
+       01  OUTPUT-RECORD                 PIC X(201).
+
+      *****************************************************
+      * ONE AUDIT ENTRY PER RUN FOR COMPLIANCE REVIEW.     *
+      *****************************************************
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP             PIC X(26).
+           05  FILLER                    PIC X.
+           05  AUD-RUN-MODE              PIC X.
+           05  FILLER                    PIC X.
+           05  AUD-CIPHER-TYPE           PIC X.
+           05  FILLER                    PIC X.
+           05  AUD-SHIFT-KEY             PIC 99.
+           05  FILLER                    PIC X.
+           05  AUD-RECORD-COUNT          PIC 9(07).
+           05  FILLER                    PIC X.
+           05  AUD-VIGENERE-KEYWORD      PIC X(20).
+
+      *****************************************************
+      * LAST INPUT RECORD NUMBER SUCCESSFULLY PROCESSED,   *
+      * REWRITTEN PERIODICALLY SO A RESTART CAN RESUME     *
+      * PARTWAY THROUGH THE FILE.  THE RUN PARAMETERS THAT *
+      * WERE IN EFFECT ARE CARRIED TOO SO A RESTART CAN BE *
+      * CHECKED AGAINST THE CONTROL CARD SUPPLIED FOR THE  *
+      * RESUMED RUN INSTEAD OF BLINDLY TRUSTING IT.        *
+      *****************************************************
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-RECORD-NUM      PIC 9(07).
+           05  CKPT-ENCRYPT-COUNT        PIC 9(07).
+           05  CKPT-DECRYPT-COUNT        PIC 9(07).
+           05  CKPT-TRUNC-COUNT          PIC 9(07).
+           05  CKPT-ROTATED-COUNT        PIC 9(09).
+           05  CKPT-PASSTHRU-COUNT       PIC 9(09).
+           05  CKPT-SHIFT-KEY            PIC 99.
+           05  CKPT-RUN-MODE             PIC X.
+           05  CKPT-CIPHER-TYPE          PIC X.
+           05  CKPT-VIGENERE-KEYWORD     PIC X(20).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                   PIC X(80).
+
        WORKING-STORAGE SECTION.
-       
-       01 INP PIC X(45) VALUE "ATTACK AT ONCE".
-       01 SHIFT PIC 99 VALUE 4.
-       01 OUT PIC X(45).
-       01 LEN PIC 999.
-       01 TMP1 PIC 999.
-       01 TMP2 PIC 999.
-       01 I PIC 999.
-       01 S PIC 999.
-       01 TMPSHIFT PIC 99.
-           
+
+       77  WS-CTL-STATUS                 PIC XX.
+       77  WS-IN-STATUS                  PIC XX.
+       77  WS-OUT-STATUS                 PIC XX.
+       77  WS-AUD-STATUS                 PIC XX.
+       77  WS-CKPT-STATUS                PIC XX.
+       77  WS-RPT-STATUS                 PIC XX.
+
+       77  WS-EOF-SWITCH                 PIC X VALUE "N".
+           88  WS-END-OF-FILE                  VALUE "Y".
+
+       77  WS-TRUNC-SWITCH               PIC X VALUE "N".
+           88  WS-RECORD-TRUNCATED             VALUE "Y".
+
+       77  WS-MAX-MESSAGE-LEN            PIC 999 VALUE 200.
+       77  WS-CKPT-INTERVAL              PIC 9(05) COMP
+                                          VALUE 1000.
+
+       77  WS-READ-COUNT                 PIC 9(07) COMP
+                                          VALUE ZERO.
+       77  WS-ENCRYPT-COUNT              PIC 9(07) COMP
+                                          VALUE ZERO.
+       77  WS-DECRYPT-COUNT              PIC 9(07) COMP
+                                          VALUE ZERO.
+       77  WS-TRUNC-COUNT                PIC 9(07) COMP
+                                          VALUE ZERO.
+       77  WS-ROTATED-COUNT              PIC 9(09) COMP
+                                          VALUE ZERO.
+       77  WS-PASSTHRU-COUNT             PIC 9(09) COMP
+                                          VALUE ZERO.
+       77  WS-RESTART-COUNT              PIC 9(07) COMP
+                                          VALUE ZERO.
+       77  WS-SKIP-COUNT                 PIC 9(07) COMP
+                                          VALUE ZERO.
+
+      *****************************************************
+      * FATAL FILE-OPEN ERROR HANDLING.                    *
+      *****************************************************
+       77  WS-ABEND-MESSAGE              PIC X(60) VALUE SPACE.
+
+      *****************************************************
+      * RUN CONTROLS, LOADED FROM THE CONTROL CARD IN      *
+      * 1000-INITIALIZE.                                   *
+      *****************************************************
+       77  WS-SHIFT-KEY                  PIC 99 VALUE ZERO.
+
+      *****************************************************
+      * SHIFT KEY REPORTED ON SUMRPT/AUDITLOG.  EQUAL TO   *
+      * WS-SHIFT-KEY EXCEPT IN SOLVE MODE, WHERE IT TRACKS *
+      * THE WINNING SHIFT THAT ACTUALLY PRODUCED MSGOUT    *
+      * RATHER THAN THE CONTROL CARD'S (UNUSED) SHIFT.     *
+      *****************************************************
+       77  WS-REPORTED-SHIFT-KEY         PIC 99 VALUE ZERO.
+
+       77  WS-RUN-MODE                   PIC X VALUE SPACE.
+           88  WS-MODE-ENCRYPT                 VALUE "E".
+           88  WS-MODE-DECRYPT                 VALUE "D".
+           88  WS-MODE-SOLVE                   VALUE "S".
+
+       77  WS-CIPHER-TYPE                PIC X VALUE "C".
+           88  WS-CIPHER-CAESAR                VALUE "C".
+           88  WS-CIPHER-VIGENERE              VALUE "V".
+
+       77  WS-VIGENERE-KEYWORD           PIC X(20) VALUE SPACE.
+       77  WS-VIGENERE-LENGTH            PIC 99 COMP VALUE ZERO.
+       77  WS-VIGENERE-POS               PIC 99 COMP VALUE ZERO.
+
+       77  WS-SAVE-SHIFT-KEY             PIC 99 VALUE ZERO.
+       77  WS-SAVE-CIPHER-TYPE           PIC X VALUE SPACE.
+
+      *****************************************************
+      * CURRENT MESSAGE WORKING AREAS.                     *
+      *****************************************************
+       01  WS-MESSAGE-TEXT               PIC X(200).
+       01  WS-RESULT-TEXT                PIC X(200).
+
+       77  WS-CHAR-IDX                   PIC 9(03) COMP
+                                          VALUE ZERO.
+       77  WS-CUR-CHAR                   PIC X VALUE SPACE.
+       77  WS-CHAR-CODE                  PIC 999 COMP VALUE ZERO.
+           88  WS-UPPER-LETTER                 VALUE 66 THRU 91.
+           88  WS-LOWER-LETTER                 VALUE 98 THRU 123.
+           88  WS-DIGIT-CHAR                   VALUE 49 THRU 58.
+       77  WS-SHIFTED-CODE               PIC 999 COMP VALUE ZERO.
+       77  WS-EFFECTIVE-SHIFT            PIC 99 COMP VALUE ZERO.
+
+       77  WS-KEY-CHAR                   PIC X VALUE SPACE.
+       77  WS-KEY-CODE                   PIC 999 COMP VALUE ZERO.
+
+      *****************************************************
+      * BASIC PUNCTUATION TABLE.  A CHARACTER FOUND HERE   *
+      * IS ROTATED WITHIN THE TABLE, NOT BY ASCII VALUE.   *
+      *****************************************************
+       01  WS-PUNCT-TABLE                PIC X(13)
+                                          VALUE ".,;:!?-()[]{}".
+       01  WS-PUNCT-TABLE-R REDEFINES WS-PUNCT-TABLE.
+           05  WS-PUNCT-CHARS OCCURS 13 TIMES PIC X.
+
+       77  WS-PUNCT-SUB                  PIC 99 COMP VALUE ZERO.
+       77  WS-PUNCT-NEW-SUB              PIC 99 COMP VALUE ZERO.
+
+      *****************************************************
+      * SOLVE WORKING STORAGE -- ONE TRIAL DECRYPT PER     *
+      * SHIFT, SCORED, THEN REPORTED BEST-FIRST.           *
+      *****************************************************
+       01  WS-SOLVE-INPUT                PIC X(200).
+       01  WS-SCORE-TEXT-UC              PIC X(200).
+
+       77  WS-TRY-SHIFT                  PIC 99 COMP VALUE ZERO.
+       77  WS-TRY-SCORE                  PIC 9(05) COMP VALUE ZERO.
+       77  WS-WORD-HITS                  PIC 9(03) COMP VALUE ZERO.
+       77  WS-BEST-SHIFT                 PIC 99 VALUE ZERO.
+       77  WS-BEST-SCORE                 PIC 9(05) COMP VALUE ZERO.
+
+      *****************************************************
+      * TRIAL DECRYPTS MUST NOT POLLUTE THE REAL RUN'S     *
+      * ROTATED/PASSTHRU TALLIES -- ONLY THE WINNING        *
+      * CANDIDATE'S COUNTS ARE FOLDED BACK IN.             *
+      *****************************************************
+       77  WS-SAVE-ROTATED-COUNT         PIC 9(09) COMP
+                                          VALUE ZERO.
+       77  WS-SAVE-PASSTHRU-COUNT        PIC 9(09) COMP
+                                          VALUE ZERO.
+
+       01  WS-CANDIDATE-TABLE.
+           05  WS-CANDIDATE OCCURS 26 TIMES.
+               10  WS-CAND-SCORE         PIC 9(05).
+               10  WS-CAND-ROTATED       PIC 9(05).
+               10  WS-CAND-PASSTHRU      PIC 9(05).
+               10  WS-CAND-TEXT          PIC X(200).
+
+      *****************************************************
+      * TIMESTAMP WORK AREA FOR THE AUDIT RECORD.          *
+      *****************************************************
+       01  WS-CURRENT-TIMESTAMP          PIC X(21).
+
+      *****************************************************
+      * EDITED NUMERIC WORK AREA FOR THE SUMMARY REPORT -- *
+      * COMP COUNTERS HAVE TO BE DISPLAY USAGE TO STRING.  *
+      *****************************************************
+       01  WS-REPORT-NUM                 PIC Z(8)9.
+
        PROCEDURE DIVISION.
-           
-           MOVE FUNCTION UPPER-CASE(INP) TO INP.
-           
-           PERFORM ENCRYPT.
-           
-           DISPLAY FUNCTION TRIM(OUT).
 
-           MOVE OUT TO INP.
+      *****************************************************
+      * 0000-MAINLINE                                      *
+      *****************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT.
+           PERFORM 8000-WRITE-SUMMARY-REPORT THRU 8000-EXIT.
+           PERFORM 8100-WRITE-AUDIT-RECORD THRU 8100-EXIT.
+           PERFORM 8200-RESET-CHECKPOINT THRU 8200-EXIT.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+
+      *****************************************************
+      * 1000-INITIALIZE -- READ THE CONTROL CARD, APPLY    *
+      * DEFAULTS, PICK UP ANY CHECKPOINT, OPEN THE FILES.  *
+      *****************************************************
+       1000-INITIALIZE.
+           PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT.
+           PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT.
+
+           OPEN INPUT INPUT-FILE.
+           IF WS-IN-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN MSGIN, STATUS "
+                   WS-IN-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND THRU 9900-EXIT
+           END-IF.
+
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF.
+           IF WS-OUT-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN MSGOUT, STATUS "
+                   WS-OUT-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND THRU 9900-EXIT
+           END-IF.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUD-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+               IF WS-AUD-STATUS NOT = "00"
+                   STRING "UNABLE TO OPEN AUDITLOG, STATUS "
+                       WS-AUD-STATUS DELIMITED BY SIZE
+                       INTO WS-ABEND-MESSAGE
+                   PERFORM 9900-ABEND THRU 9900-EXIT
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CTL-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       MOVE "N" TO WS-CTL-STATUS
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+           IF WS-CTL-STATUS = "00"
+               MOVE CTL-SHIFT-KEY TO WS-SHIFT-KEY
+           ELSE
+               MOVE 4 TO WS-SHIFT-KEY
+           END-IF.
+           MOVE WS-SHIFT-KEY TO WS-REPORTED-SHIFT-KEY.
+
+           IF WS-CTL-STATUS = "00" AND CTL-RUN-MODE NOT = SPACE
+               MOVE CTL-RUN-MODE TO WS-RUN-MODE
+           ELSE
+               MOVE "E" TO WS-RUN-MODE
+           END-IF.
+
+           IF NOT (WS-MODE-ENCRYPT OR WS-MODE-DECRYPT
+                   OR WS-MODE-SOLVE)
+               STRING "INVALID RUN MODE ON CONTROL CARD: "
+                   WS-RUN-MODE DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND THRU 9900-EXIT
+           END-IF.
+
+           IF WS-CTL-STATUS = "00" AND CTL-CIPHER-TYPE NOT = SPACE
+               MOVE CTL-CIPHER-TYPE TO WS-CIPHER-TYPE
+           ELSE
+               MOVE "C" TO WS-CIPHER-TYPE
+           END-IF.
+
+           IF NOT (WS-CIPHER-CAESAR OR WS-CIPHER-VIGENERE)
+               STRING "INVALID CIPHER TYPE ON CONTROL CARD: "
+                   WS-CIPHER-TYPE DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND THRU 9900-EXIT
+           END-IF.
+
+           IF WS-CTL-STATUS = "00"
+               MOVE FUNCTION UPPER-CASE(CTL-VIGENERE-KEYWORD)
+                   TO WS-VIGENERE-KEYWORD
+           END-IF.
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-VIGENERE-KEYWORD))
+               TO WS-VIGENERE-LENGTH.
+
+           IF WS-CIPHER-VIGENERE AND WS-VIGENERE-LENGTH = ZERO
+               DISPLAY "NO VIGENERE KEYWORD SUPPLIED, USING "
+                   "CAESAR INSTEAD"
+               MOVE "C" TO WS-CIPHER-TYPE
+           END-IF.
 
-           PERFORM DECRYPT.
+           MOVE 1 TO WS-VIGENERE-POS.
+       1100-EXIT.
+           EXIT.
 
-           DISPLAY FUNCTION TRIM(OUT).
+       1200-READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO CHECKPOINT-RECORD
+               END-READ
+               MOVE CKPT-LAST-RECORD-NUM TO WS-RESTART-COUNT
+               MOVE CKPT-ENCRYPT-COUNT TO WS-ENCRYPT-COUNT
+               MOVE CKPT-DECRYPT-COUNT TO WS-DECRYPT-COUNT
+               MOVE CKPT-TRUNC-COUNT TO WS-TRUNC-COUNT
+               MOVE CKPT-ROTATED-COUNT TO WS-ROTATED-COUNT
+               MOVE CKPT-PASSTHRU-COUNT TO WS-PASSTHRU-COUNT
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-COUNT > ZERO
+                   PERFORM 1250-VERIFY-RESTART-PARMS THRU 1250-EXIT
+               END-IF
+           END-IF.
+       1200-EXIT.
+           EXIT.
 
-           MOVE 'abcdeFGHIJKLmnopqrstuvwxyz ,?;{[()]}' TO INP.
-           MOVE FUNCTION UPPER-CASE(INP) TO INP.
+      *****************************************************
+      * 1250-VERIFY-RESTART-PARMS -- A RESTARTED RUN MUST  *
+      * USE THE SAME KEY, MODE, CIPHER AND KEYWORD AS THE  *
+      * RUN THAT LEFT THE CHECKPOINT BEHIND, OR THE SAME   *
+      * OUTPUT FILE ENDS UP WITH PARTS ENCODED TWO WAYS.   *
+      *****************************************************
+       1250-VERIFY-RESTART-PARMS.
+           IF CKPT-SHIFT-KEY NOT = WS-SHIFT-KEY
+               OR CKPT-RUN-MODE NOT = WS-RUN-MODE
+               OR CKPT-CIPHER-TYPE NOT = WS-CIPHER-TYPE
+               OR CKPT-VIGENERE-KEYWORD NOT = WS-VIGENERE-KEYWORD
+               MOVE "CONTROL CARD DOES NOT MATCH CHECKPOINTED RUN"
+                   TO WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND THRU 9900-EXIT
+           END-IF.
+       1250-EXIT.
+           EXIT.
 
-           PERFORM SOLVE.
+      *****************************************************
+      * 2000-PROCESS-RECORDS -- THE MAIN BATCH LOOP.       *
+      *****************************************************
+       2000-PROCESS-RECORDS.
+           IF WS-RESTART-COUNT > ZERO
+               DISPLAY "RESUMING AFTER RECORD " WS-RESTART-COUNT
+               PERFORM 2100-SKIP-ONE-RECORD
+                   VARYING WS-SKIP-COUNT FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+                   OR WS-END-OF-FILE
+               MOVE WS-RESTART-COUNT TO WS-READ-COUNT
+           END-IF.
 
+           PERFORM 2200-READ-INPUT-RECORD THRU 2200-EXIT.
+           PERFORM 2300-PROCESS-ONE-RECORD THRU 2300-EXIT
+               UNTIL WS-END-OF-FILE.
+       2000-EXIT.
+           EXIT.
+
+       2100-SKIP-ONE-RECORD.
+           READ INPUT-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       2200-READ-INPUT-RECORD.
+           READ INPUT-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+       2200-EXIT.
+           EXIT.
+
+       2300-PROCESS-ONE-RECORD.
+           ADD 1 TO WS-READ-COUNT.
+           PERFORM 2350-CHECK-FOR-OVERSIZE THRU 2350-EXIT.
+
+           EVALUATE TRUE
+               WHEN WS-MODE-ENCRYPT
+                   PERFORM 3000-ENCRYPT-RECORD THRU 3000-EXIT
+                   ADD 1 TO WS-ENCRYPT-COUNT
+               WHEN WS-MODE-DECRYPT
+                   PERFORM 4000-DECRYPT-RECORD THRU 4000-EXIT
+                   ADD 1 TO WS-DECRYPT-COUNT
+               WHEN WS-MODE-SOLVE
+                   PERFORM 5000-SOLVE-RECORD THRU 5000-EXIT
+                   ADD 1 TO WS-DECRYPT-COUNT
+           END-EVALUATE.
+
+           PERFORM 2400-WRITE-OUTPUT-RECORD THRU 2400-EXIT.
+
+           IF FUNCTION MOD(WS-READ-COUNT, WS-CKPT-INTERVAL) = ZERO
+               PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+           END-IF.
+
+           PERFORM 2200-READ-INPUT-RECORD THRU 2200-EXIT.
+       2300-EXIT.
+           EXIT.
+
+       2350-CHECK-FOR-OVERSIZE.
+           MOVE "N" TO WS-TRUNC-SWITCH.
+           MOVE SPACES TO WS-MESSAGE-TEXT.
+           MOVE INPUT-RECORD(1:WS-MAX-MESSAGE-LEN) TO WS-MESSAGE-TEXT.
+
+           IF INPUT-RECORD(WS-MAX-MESSAGE-LEN + 1:1) NOT = SPACE
+               MOVE "Y" TO WS-TRUNC-SWITCH
+               ADD 1 TO WS-TRUNC-COUNT
+               DISPLAY "WARNING -- RECORD " WS-READ-COUNT
+                   " EXCEEDS " WS-MAX-MESSAGE-LEN
+                   " CHARACTERS, FLAGGED"
+           END-IF.
+       2350-EXIT.
+           EXIT.
+
+       2400-WRITE-OUTPUT-RECORD.
+           MOVE SPACES TO OUTPUT-RECORD.
+           MOVE WS-RESULT-TEXT TO OUTPUT-RECORD(1:WS-MAX-MESSAGE-LEN).
+           IF WS-RECORD-TRUNCATED
+               MOVE "T" TO OUTPUT-RECORD(WS-MAX-MESSAGE-LEN + 1:1)
+           END-IF.
+           WRITE OUTPUT-RECORD.
+           DISPLAY FUNCTION TRIM(WS-RESULT-TEXT).
+       2400-EXIT.
+           EXIT.
+
+       2500-WRITE-CHECKPOINT.
+           MOVE WS-READ-COUNT TO CKPT-LAST-RECORD-NUM.
+           MOVE WS-ENCRYPT-COUNT TO CKPT-ENCRYPT-COUNT.
+           MOVE WS-DECRYPT-COUNT TO CKPT-DECRYPT-COUNT.
+           MOVE WS-TRUNC-COUNT TO CKPT-TRUNC-COUNT.
+           MOVE WS-ROTATED-COUNT TO CKPT-ROTATED-COUNT.
+           MOVE WS-PASSTHRU-COUNT TO CKPT-PASSTHRU-COUNT.
+           MOVE WS-SHIFT-KEY TO CKPT-SHIFT-KEY.
+           MOVE WS-RUN-MODE TO CKPT-RUN-MODE.
+           MOVE WS-CIPHER-TYPE TO CKPT-CIPHER-TYPE.
+           MOVE WS-VIGENERE-KEYWORD TO CKPT-VIGENERE-KEYWORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN CKPTFILE FOR WRITE, STATUS "
+                   WS-CKPT-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND THRU 9900-EXIT
+           END-IF.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       2500-EXIT.
+           EXIT.
+
+      *****************************************************
+      * 3000-ENCRYPT-RECORD                                *
+      *****************************************************
+       3000-ENCRYPT-RECORD.
+           MOVE SPACES TO WS-RESULT-TEXT.
+           MOVE 1 TO WS-VIGENERE-POS.
+           PERFORM 3100-ENCRYPT-CHARACTER
+               VARYING WS-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-CHAR-IDX > WS-MAX-MESSAGE-LEN.
+       3000-EXIT.
+           EXIT.
+
+       3050-DETERMINE-SHIFT.
+           IF WS-CIPHER-VIGENERE
+               MOVE WS-VIGENERE-KEYWORD(WS-VIGENERE-POS:1)
+                   TO WS-KEY-CHAR
+               MOVE FUNCTION ORD(WS-KEY-CHAR) TO WS-KEY-CODE
+               COMPUTE WS-EFFECTIVE-SHIFT = WS-KEY-CODE - 66
+               ADD 1 TO WS-VIGENERE-POS
+               IF WS-VIGENERE-POS > WS-VIGENERE-LENGTH
+                   MOVE 1 TO WS-VIGENERE-POS
+               END-IF
+           ELSE
+               MOVE WS-SHIFT-KEY TO WS-EFFECTIVE-SHIFT
+           END-IF.
+       3050-EXIT.
+           EXIT.
+
+       3100-ENCRYPT-CHARACTER.
+           MOVE WS-MESSAGE-TEXT(WS-CHAR-IDX:1) TO WS-CUR-CHAR.
+           MOVE FUNCTION ORD(WS-CUR-CHAR) TO WS-CHAR-CODE.
+           PERFORM 3050-DETERMINE-SHIFT THRU 3050-EXIT.
+
+           EVALUATE TRUE
+               WHEN WS-UPPER-LETTER
+                   COMPUTE WS-SHIFTED-CODE =
+                       FUNCTION MOD(WS-CHAR-CODE - 66
+                           + WS-EFFECTIVE-SHIFT, 26) + 66
+                   MOVE FUNCTION CHAR(WS-SHIFTED-CODE)
+                       TO WS-RESULT-TEXT(WS-CHAR-IDX:1)
+                   ADD 1 TO WS-ROTATED-COUNT
+               WHEN WS-LOWER-LETTER
+                   COMPUTE WS-SHIFTED-CODE =
+                       FUNCTION MOD(WS-CHAR-CODE - 98
+                           + WS-EFFECTIVE-SHIFT, 26) + 98
+                   MOVE FUNCTION CHAR(WS-SHIFTED-CODE)
+                       TO WS-RESULT-TEXT(WS-CHAR-IDX:1)
+                   ADD 1 TO WS-ROTATED-COUNT
+               WHEN WS-DIGIT-CHAR
+                   COMPUTE WS-SHIFTED-CODE =
+                       FUNCTION MOD(WS-CHAR-CODE - 49
+                           + WS-EFFECTIVE-SHIFT, 10) + 49
+                   MOVE FUNCTION CHAR(WS-SHIFTED-CODE)
+                       TO WS-RESULT-TEXT(WS-CHAR-IDX:1)
+                   ADD 1 TO WS-ROTATED-COUNT
+               WHEN OTHER
+                   PERFORM 3170-ENCRYPT-PUNCTUATION THRU 3170-EXIT
+           END-EVALUATE.
+
+       3170-ENCRYPT-PUNCTUATION.
+           PERFORM 3175-SEARCH-PUNCT-SLOT
+               VARYING WS-PUNCT-SUB FROM 1 BY 1
+               UNTIL WS-PUNCT-SUB > 13
+               OR WS-PUNCT-CHARS(WS-PUNCT-SUB) = WS-CUR-CHAR.
+
+           IF WS-PUNCT-SUB > 13
+               MOVE WS-CUR-CHAR TO WS-RESULT-TEXT(WS-CHAR-IDX:1)
+               ADD 1 TO WS-PASSTHRU-COUNT
+           ELSE
+               COMPUTE WS-PUNCT-NEW-SUB =
+                   FUNCTION MOD(WS-PUNCT-SUB - 1
+                       + WS-EFFECTIVE-SHIFT, 13) + 1
+               MOVE WS-PUNCT-CHARS(WS-PUNCT-NEW-SUB)
+                   TO WS-RESULT-TEXT(WS-CHAR-IDX:1)
+               ADD 1 TO WS-ROTATED-COUNT
+           END-IF.
+       3170-EXIT.
+           EXIT.
+
+       3175-SEARCH-PUNCT-SLOT.
+           CONTINUE.
+
+      *****************************************************
+      * 4000-DECRYPT-RECORD                                *
+      *****************************************************
+       4000-DECRYPT-RECORD.
+           MOVE SPACES TO WS-RESULT-TEXT.
+           MOVE 1 TO WS-VIGENERE-POS.
+           PERFORM 4100-DECRYPT-CHARACTER
+               VARYING WS-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-CHAR-IDX > WS-MAX-MESSAGE-LEN.
+       4000-EXIT.
+           EXIT.
+
+       4100-DECRYPT-CHARACTER.
+           MOVE WS-MESSAGE-TEXT(WS-CHAR-IDX:1) TO WS-CUR-CHAR.
+           MOVE FUNCTION ORD(WS-CUR-CHAR) TO WS-CHAR-CODE.
+           PERFORM 3050-DETERMINE-SHIFT THRU 3050-EXIT.
+
+           EVALUATE TRUE
+               WHEN WS-UPPER-LETTER
+                   COMPUTE WS-SHIFTED-CODE =
+                       FUNCTION MOD(WS-CHAR-CODE - 66
+                           - WS-EFFECTIVE-SHIFT, 26) + 66
+                   MOVE FUNCTION CHAR(WS-SHIFTED-CODE)
+                       TO WS-RESULT-TEXT(WS-CHAR-IDX:1)
+                   ADD 1 TO WS-ROTATED-COUNT
+               WHEN WS-LOWER-LETTER
+                   COMPUTE WS-SHIFTED-CODE =
+                       FUNCTION MOD(WS-CHAR-CODE - 98
+                           - WS-EFFECTIVE-SHIFT, 26) + 98
+                   MOVE FUNCTION CHAR(WS-SHIFTED-CODE)
+                       TO WS-RESULT-TEXT(WS-CHAR-IDX:1)
+                   ADD 1 TO WS-ROTATED-COUNT
+               WHEN WS-DIGIT-CHAR
+                   COMPUTE WS-SHIFTED-CODE =
+                       FUNCTION MOD(WS-CHAR-CODE - 49
+                           - WS-EFFECTIVE-SHIFT, 10) + 49
+                   MOVE FUNCTION CHAR(WS-SHIFTED-CODE)
+                       TO WS-RESULT-TEXT(WS-CHAR-IDX:1)
+                   ADD 1 TO WS-ROTATED-COUNT
+               WHEN OTHER
+                   PERFORM 4170-DECRYPT-PUNCTUATION THRU 4170-EXIT
+           END-EVALUATE.
+
+       4170-DECRYPT-PUNCTUATION.
+           PERFORM 3175-SEARCH-PUNCT-SLOT
+               VARYING WS-PUNCT-SUB FROM 1 BY 1
+               UNTIL WS-PUNCT-SUB > 13
+               OR WS-PUNCT-CHARS(WS-PUNCT-SUB) = WS-CUR-CHAR.
+
+           IF WS-PUNCT-SUB > 13
+               MOVE WS-CUR-CHAR TO WS-RESULT-TEXT(WS-CHAR-IDX:1)
+               ADD 1 TO WS-PASSTHRU-COUNT
+           ELSE
+               COMPUTE WS-PUNCT-NEW-SUB =
+                   FUNCTION MOD(WS-PUNCT-SUB - 1
+                       - WS-EFFECTIVE-SHIFT, 13) + 1
+               MOVE WS-PUNCT-CHARS(WS-PUNCT-NEW-SUB)
+                   TO WS-RESULT-TEXT(WS-CHAR-IDX:1)
+               ADD 1 TO WS-ROTATED-COUNT
+           END-IF.
+       4170-EXIT.
+           EXIT.
+
+      *****************************************************
+      * 5000-SOLVE-RECORD -- BRUTE-FORCE THE CAESAR SHIFT, *
+      * SCORE EACH CANDIDATE, REPORT THE BEST ONE FIRST.   *
+      *****************************************************
+       5000-SOLVE-RECORD.
+           MOVE WS-CIPHER-TYPE TO WS-SAVE-CIPHER-TYPE.
+           MOVE WS-SHIFT-KEY TO WS-SAVE-SHIFT-KEY.
+           MOVE "C" TO WS-CIPHER-TYPE.
+           MOVE WS-MESSAGE-TEXT TO WS-SOLVE-INPUT.
+
+           PERFORM 5100-TRY-SHIFT-CANDIDATE THRU 5100-EXIT
+               VARYING WS-TRY-SHIFT FROM 1 BY 1
+               UNTIL WS-TRY-SHIFT > 26.
+
+           MOVE ZERO TO WS-BEST-SCORE.
+           MOVE 1 TO WS-BEST-SHIFT.
+           PERFORM 5150-FIND-BEST-CANDIDATE THRU 5150-EXIT
+               VARYING WS-TRY-SHIFT FROM 1 BY 1
+               UNTIL WS-TRY-SHIFT > 26.
+
+           DISPLAY "SOLVE -- BEST GUESS IS SHIFT "
+               WS-BEST-SHIFT " (SCORE "
+               WS-CAND-SCORE(WS-BEST-SHIFT) ")".
+           DISPLAY "    "
+               FUNCTION TRIM(WS-CAND-TEXT(WS-BEST-SHIFT)).
+
+           PERFORM 5190-DISPLAY-CANDIDATE THRU 5190-EXIT
+               VARYING WS-TRY-SHIFT FROM 1 BY 1
+               UNTIL WS-TRY-SHIFT > 26.
+
+           MOVE WS-CAND-TEXT(WS-BEST-SHIFT) TO WS-RESULT-TEXT.
+           ADD WS-CAND-ROTATED(WS-BEST-SHIFT) TO WS-ROTATED-COUNT.
+           ADD WS-CAND-PASSTHRU(WS-BEST-SHIFT) TO WS-PASSTHRU-COUNT.
+           MOVE WS-SAVE-SHIFT-KEY TO WS-SHIFT-KEY.
+           MOVE WS-SAVE-CIPHER-TYPE TO WS-CIPHER-TYPE.
+           MOVE WS-BEST-SHIFT TO WS-REPORTED-SHIFT-KEY.
+       5000-EXIT.
+           EXIT.
+
+      *****************************************************
+      * TRIAL DECRYPTS RUN THROUGH THE REAL 4000-DECRYPT-  *
+      * RECORD PARAGRAPH SO THE SCORING SEES EXACTLY WHAT  *
+      * A REAL DECRYPT WOULD PRODUCE.  THE GLOBAL ROTATED/ *
+      * PASSTHRU TALLIES ARE SNAPSHOT BEFORE THE TRIAL AND *
+      * RESTORED AFTER SO 25 REJECTED CANDIDATES DO NOT    *
+      * INFLATE THE RUN'S SUMMARY COUNTS -- ONLY THE        *
+      * WINNING CANDIDATE'S DELTA IS FOLDED BACK IN ABOVE. *
+      *****************************************************
+       5100-TRY-SHIFT-CANDIDATE.
+           MOVE WS-ROTATED-COUNT TO WS-SAVE-ROTATED-COUNT.
+           MOVE WS-PASSTHRU-COUNT TO WS-SAVE-PASSTHRU-COUNT.
+           MOVE WS-TRY-SHIFT TO WS-SHIFT-KEY.
+           MOVE WS-SOLVE-INPUT TO WS-MESSAGE-TEXT.
+           PERFORM 4000-DECRYPT-RECORD THRU 4000-EXIT.
+           MOVE WS-RESULT-TEXT TO WS-CAND-TEXT(WS-TRY-SHIFT).
+           COMPUTE WS-CAND-ROTATED(WS-TRY-SHIFT) =
+               WS-ROTATED-COUNT - WS-SAVE-ROTATED-COUNT.
+           COMPUTE WS-CAND-PASSTHRU(WS-TRY-SHIFT) =
+               WS-PASSTHRU-COUNT - WS-SAVE-PASSTHRU-COUNT.
+           MOVE WS-SAVE-ROTATED-COUNT TO WS-ROTATED-COUNT.
+           MOVE WS-SAVE-PASSTHRU-COUNT TO WS-PASSTHRU-COUNT.
+           PERFORM 5200-SCORE-CANDIDATE THRU 5200-EXIT.
+           MOVE WS-TRY-SCORE TO WS-CAND-SCORE(WS-TRY-SHIFT).
+       5100-EXIT.
+           EXIT.
+
+       5150-FIND-BEST-CANDIDATE.
+           IF WS-CAND-SCORE(WS-TRY-SHIFT) > WS-BEST-SCORE
+               MOVE WS-CAND-SCORE(WS-TRY-SHIFT) TO WS-BEST-SCORE
+               MOVE WS-TRY-SHIFT TO WS-BEST-SHIFT
+           END-IF.
+       5150-EXIT.
+           EXIT.
+
+       5190-DISPLAY-CANDIDATE.
+           DISPLAY "  SHIFT " WS-TRY-SHIFT
+               " SCORE " WS-CAND-SCORE(WS-TRY-SHIFT)
+               " " FUNCTION TRIM(WS-CAND-TEXT(WS-TRY-SHIFT)).
+       5190-EXIT.
+           EXIT.
+
+       5200-SCORE-CANDIDATE.
+           MOVE ZERO TO WS-TRY-SCORE.
+           MOVE ZERO TO WS-WORD-HITS.
+           MOVE FUNCTION UPPER-CASE(WS-CAND-TEXT(WS-TRY-SHIFT))
+               TO WS-SCORE-TEXT-UC.
+
+           INSPECT WS-SCORE-TEXT-UC
+               TALLYING WS-TRY-SCORE FOR ALL "E".
+           INSPECT WS-SCORE-TEXT-UC
+               TALLYING WS-TRY-SCORE FOR ALL "T".
+           INSPECT WS-SCORE-TEXT-UC
+               TALLYING WS-TRY-SCORE FOR ALL "A".
+           INSPECT WS-SCORE-TEXT-UC
+               TALLYING WS-TRY-SCORE FOR ALL "O".
+           INSPECT WS-SCORE-TEXT-UC
+               TALLYING WS-TRY-SCORE FOR ALL "I".
+           INSPECT WS-SCORE-TEXT-UC
+               TALLYING WS-TRY-SCORE FOR ALL "N".
+
+           INSPECT WS-SCORE-TEXT-UC
+               TALLYING WS-WORD-HITS FOR ALL " THE ".
+           INSPECT WS-SCORE-TEXT-UC
+               TALLYING WS-WORD-HITS FOR ALL " AND ".
+           INSPECT WS-SCORE-TEXT-UC
+               TALLYING WS-WORD-HITS FOR ALL " TO ".
+           INSPECT WS-SCORE-TEXT-UC
+               TALLYING WS-WORD-HITS FOR ALL " OF ".
+
+           COMPUTE WS-TRY-SCORE = WS-TRY-SCORE
+               + (WS-WORD-HITS * 10).
+       5200-EXIT.
+           EXIT.
+
+      *****************************************************
+      * 8000-WRITE-SUMMARY-REPORT -- FILED AT THE END OF   *
+      * EVERY RUN FOR RECONCILIATION AGAINST INPUT VOLUME. *
+      *****************************************************
+       8000-WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-RPT-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN SUMRPT, STATUS "
+                   WS-RPT-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND THRU 9900-EXIT
+           END-IF.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING "CAESAR BATCH RUN SUMMARY" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-READ-COUNT TO WS-REPORT-NUM.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "RECORDS READ........... " DELIMITED BY SIZE
+               WS-REPORT-NUM DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-ENCRYPT-COUNT TO WS-REPORT-NUM.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "RECORDS ENCRYPTED....... " DELIMITED BY SIZE
+               WS-REPORT-NUM DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-DECRYPT-COUNT TO WS-REPORT-NUM.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "RECORDS DECRYPTED....... " DELIMITED BY SIZE
+               WS-REPORT-NUM DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-TRUNC-COUNT TO WS-REPORT-NUM.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "RECORDS FLAGGED/OVERSIZE " DELIMITED BY SIZE
+               WS-REPORT-NUM DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-ROTATED-COUNT TO WS-REPORT-NUM.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "CHARACTERS ROTATED...... " DELIMITED BY SIZE
+               WS-REPORT-NUM DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-PASSTHRU-COUNT TO WS-REPORT-NUM.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "CHARACTERS PASSED THRU.. " DELIMITED BY SIZE
+               WS-REPORT-NUM DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING "SHIFT KEY USED.......... " DELIMITED BY SIZE
+               WS-REPORTED-SHIFT-KEY DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING "CIPHER TYPE USED........ " DELIMITED BY SIZE
+               WS-CIPHER-TYPE DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           CLOSE REPORT-FILE.
+       8000-EXIT.
+           EXIT.
+
+      *****************************************************
+      * 8100-WRITE-AUDIT-RECORD -- ONE ENTRY PER RUN.      *
+      *****************************************************
+       8100-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP.
+           MOVE WS-RUN-MODE TO AUD-RUN-MODE.
+           MOVE WS-CIPHER-TYPE TO AUD-CIPHER-TYPE.
+           MOVE WS-REPORTED-SHIFT-KEY TO AUD-SHIFT-KEY.
+           MOVE WS-READ-COUNT TO AUD-RECORD-COUNT.
+           IF WS-CIPHER-VIGENERE
+               MOVE WS-VIGENERE-KEYWORD TO AUD-VIGENERE-KEYWORD
+           END-IF.
+           WRITE AUDIT-RECORD.
+       8100-EXIT.
+           EXIT.
+
+      *****************************************************
+      * 8200-RESET-CHECKPOINT -- A CLEAN COMPLETION LEAVES *
+      * NO RESTART POINT BEHIND FOR THE NEXT RUN.          *
+      *****************************************************
+       8200-RESET-CHECKPOINT.
+           MOVE ZERO TO CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN CKPTFILE FOR RESET, STATUS "
+                   WS-CKPT-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND THRU 9900-EXIT
+           END-IF.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       8200-EXIT.
+           EXIT.
+
+      *****************************************************
+      * 9900-ABEND -- FATAL FILE-OPEN FAILURE.  DISPLAY    *
+      * WHAT WENT WRONG AND STOP THE RUN WITH A NON-ZERO   *
+      * RETURN CODE SO THE JOB SCHEDULER FLAGS IT.         *
+      *****************************************************
+       9900-ABEND.
+           DISPLAY "CAESAR ABEND -- " WS-ABEND-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
            STOP RUN.
-		   
-		   ENCRYPT.		   
-           MOVE FUNCTION LENGTH(INP) TO LEN
-
-		   PERFORM VARYING I FROM 1 BY 1 UNTIL I > LEN
-               MOVE FUNCTION ORD(INP(I:1)) TO TMP1
-               IF TMP1 > 65 AND TMP1 < 92
-                   MOVE FUNCTION MOD(TMP1 - 66 + SHIFT, 26) TO TMP2
-		           MOVE FUNCTION CHAR(TMP2 + 66) TO OUT(I:1)
-               ELSE
-                   MOVE INP(I:1) TO OUT(I:1)
-		   END-PERFORM.
-		   
-		   DECRYPT.		   
-           MOVE FUNCTION LENGTH(INP) TO LEN
-
-		   PERFORM VARYING I FROM 1 BY 1 UNTIL I > LEN
-               MOVE FUNCTION ORD(INP(I:1)) TO TMP1
-               IF TMP1 > 65 AND TMP1 < 92
-                   MOVE FUNCTION MOD(TMP1 - 66 - SHIFT, 26) TO TMP2
-		           MOVE FUNCTION CHAR(TMP2 + 66) TO OUT(I:1)
-               ELSE
-                   MOVE INP(I:1) TO OUT(I:1)
-		   END-PERFORM.
-		   		  
-		   SOLVE.
-		   DISPLAY "SOLVING...".
-           MOVE SHIFT TO TMPSHIFT.
-           PERFORM VARYING S FROM 1 BY 1 UNTIL S > 26
-               MOVE S TO SHIFT
-               PERFORM DECRYPT
-               DISPLAY "SHIFT " SHIFT " " FUNCTION TRIM(OUT)
-           END-PERFORM.
-		   MOVE TMPSHIFT TO SHIFT.
-		   
+       9900-EXIT.
+           EXIT.
+
+       9999-TERMINATE.
+           CLOSE INPUT-FILE.
+           CLOSE OUTPUT-FILE.
+           CLOSE AUDIT-FILE.
+       9999-EXIT.
+           EXIT.
